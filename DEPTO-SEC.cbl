@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTO-SEC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT DEPTO
+           ASSIGN TO 'DEPTO-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CLV
+           FILE STATUS IS WS-STATUS-DEP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPTO.
+           COPY DEPTREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-DEP              PIC XX.
+           05 WS-RES                     PIC X.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-ABRIR.
+           PERFORM 200-ALTA UNTIL WS-RES EQUAL 'N'.
+           PERFORM 100-CERRAR.
+       STOP RUN.
+
+       100-ABRIR.
+           OPEN I-O DEPTO.
+           IF WS-STATUS-DEP EQUAL '35'
+               OPEN OUTPUT DEPTO
+               CLOSE DEPTO
+               OPEN I-O DEPTO.
+
+       100-CERRAR.
+           CLOSE DEPTO.
+
+       200-ALTA.
+           DISPLAY 'DEPTO-CLV'             ACCEPT DEPTO-CLV.
+           DISPLAY 'DEPTO-NOM'             ACCEPT DEPTO-NOM.
+           DISPLAY 'DEPTO-PPTO (PRESUPUESTO MENSUAL)'.
+           ACCEPT DEPTO-PPTO.
+           DISPLAY 'DEPTO-TOPE-EMPL (TOPE DE PLAZAS)'.
+           ACCEPT DEPTO-TOPE-EMPL.
+           WRITE REG-DEPTO
+               INVALID KEY
+                   DISPLAY 'DEPTO-CLV YA EXISTE, NO SE AGREGO'
+           END-WRITE.
+           DISPLAY 'AGREGAR OTRO DEPARTAMENTO? S/N'.
+           ACCEPT WS-RES.
