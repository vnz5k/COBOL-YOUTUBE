@@ -0,0 +1,15 @@
+      *****************************************************
+      *  BITACORA DE AUDITORIA DE MOVIMIENTOS - AUDITORIA  *
+      *****************************************************
+           01 REG-AUDITORIA.
+               05 AUD-OPERADOR              PIC X(08).
+               05 AUD-FECHA                 PIC 9(08).
+               05 AUD-HORA                  PIC 9(06).
+               05 AUD-ID-EMPL               PIC 9(05).
+               05 AUD-MOVIMIENTO            PIC X(08).
+               05 AUD-SUELDO-ANT            PIC 9(05).
+               05 AUD-SUELDO-NVO            PIC 9(05).
+               05 AUD-DEP-ANT               PIC 9.
+               05 AUD-DEP-NVO               PIC 9.
+               05 AUD-TAB-ANT               PIC A.
+               05 AUD-TAB-NVO               PIC A.
