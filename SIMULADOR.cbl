@@ -2,9 +2,39 @@
        PROGRAM-ID. SIMULADOR.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT EMPLEADO
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+           SELECT PRESTAMO
+           ASSIGN TO 'PRESTAMO-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PR.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+           COPY EMPLREG.
+       FD PRESTAMO.
+           COPY PRESTREG.
+
        WORKING-STORAGE SECTION.
+           01 WS-AREAS.
+               05 WS-STATUS-EMP     PIC XX.
+               05 WS-STATUS-PR      PIC XX.
+               05 WS-ID-EMPL        PIC 9(05).
+               05 WS-PLAZO          PIC 9(03).
+               05 WS-NUM-PAGO       PIC 9(03).
+               05 WS-SALDO          PIC 9(07)V99.
+               05 WS-PAGO-FIJO      PIC 9(07)V99.
+               05 WS-FACTOR         PIC 9(05)V9(06).
+               05 WS-INT-PAGO       PIC S9(07)V99.
+               05 WS-CAP-PAGO       PIC S9(07)V99.
+
            01 WS-REG-SIM.
                05 WS-MON-MEN PIC 9(05).
                05 WS-TAS-ANU PIC 9V99.
@@ -18,20 +48,100 @@
 
        PROCEDURE DIVISION.
            100-INITIAL.
-               DISPLAY 'INGRESA MONTO MENSUAL'.      ACCEPT WS-MON-MEN.
-
-               DISPLAY 'INGRESA LA TASA MENSUAL'.    ACCEPT WS-TAS-ANU.
+               OPEN INPUT EMPLEADO.
+               IF WS-STATUS-EMP EQUAL '35'
+                   DISPLAY 'ERROR: NO EXISTE EL ARCHIVO DE EMPLEADOS'
+                   DISPLAY 'VERIFIQUE LA VARIABLE BSEC-FILE'
+                   STOP RUN
+               ELSE
+                   IF WS-STATUS-EMP NOT EQUAL '00'
+                       DISPLAY 'ERROR AL ABRIR EMPLEADOS, STATUS: '
+                               WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               END-IF.
+               DISPLAY 'ID-EMPL DEL SOLICITANTE'.  ACCEPT WS-ID-EMPL.
+               MOVE WS-ID-EMPL TO ID-EMPL.
+               READ EMPLEADO
+                   INVALID KEY
+                       DISPLAY 'EMPLEADO NO ENCONTRADO'
+                   NOT INVALID KEY
+                       MOVE S-MEN TO WS-MON-MEN
+                       PERFORM 200-CALCULO
+               END-READ.
+               CLOSE EMPLEADO.
+           STOP RUN.
 
-               DISPLAY 'INGRESA LA BONIFICACION'.    ACCEPT WS-BONIF.
+           200-CALCULO.
+               DISPLAY 'SUELDO MENSUAL EN NOMINA: ' WS-MON-MEN.
+               DISPLAY 'INGRESA LA TASA ANUAL'.     ACCEPT WS-TAS-ANU.
+               DISPLAY 'INGRESA LA BONIFICACION'.   ACCEPT WS-BONIF.
 
                DIVIDE 12 INTO WS-TAS-ANU GIVING WS-TAS-MEN ROUNDED.
                MULTIPLY WS-TAS-MEN BY WS-MON-MEN GIVING WS-INT-MEN.
                SUBTRACT WS-BONIF FROM WS-INT-MEN GIVING WS-RESULTADO.
                ADD WS-RESULTADO TO WS-MON-MEN GIVING WS-MON-NET.
 
-           101-RES.
-               DISPLAY 'LA TASA MENSUAL ES: '           WS-TAS-MEN.
-               DISPLAY 'EL INTERES MENSUAL ES: '        WS-INT-MEN.
-               DISPLAY 'EL MONTO NETO A  PAGAR ES: '    WS-MON-NET.
+               PERFORM 300-RES.
+               PERFORM 305-PLAZO.
+               PERFORM 350-TABLA-AMORT.
+               PERFORM 400-GUARDAR.
 
-           STOP RUN.
+           300-RES.
+               DISPLAY 'LA TASA MENSUAL ES: '          WS-TAS-MEN.
+               DISPLAY 'EL INTERES MENSUAL ES: '       WS-INT-MEN.
+               DISPLAY 'EL MONTO NETO A  PAGAR ES: '   WS-MON-NET.
+
+           305-PLAZO.
+               MOVE 0 TO WS-PLAZO.
+               PERFORM UNTIL WS-PLAZO GREATER 0
+                   DISPLAY 'INGRESA EL PLAZO EN MESES (MINIMO 1)'
+                   ACCEPT WS-PLAZO
+                   IF WS-PLAZO LESS 1
+                       DISPLAY 'PLAZO INVALIDO, DEBE SER MAYOR A CERO'
+                   END-IF
+               END-PERFORM.
+
+           350-TABLA-AMORT.
+               MOVE WS-MON-MEN TO WS-SALDO.
+               IF WS-TAS-MEN EQUAL 0
+                   DIVIDE WS-PLAZO INTO WS-SALDO
+                       GIVING WS-PAGO-FIJO ROUNDED
+               ELSE
+                   COMPUTE WS-FACTOR =
+                       (1 + WS-TAS-MEN) ** WS-PLAZO
+                   COMPUTE WS-PAGO-FIJO ROUNDED =
+                       (WS-SALDO * WS-TAS-MEN * WS-FACTOR)
+                       / (WS-FACTOR - 1)
+               END-IF.
+               DISPLAY '======================================='.
+               DISPLAY 'TABLA DE AMORTIZACION - PAGO MENSUAL: '
+                       WS-PAGO-FIJO.
+               DISPLAY 'PAGO   INTERES      CAPITAL      SALDO'.
+               PERFORM VARYING WS-NUM-PAGO FROM 1 BY 1
+                   UNTIL WS-NUM-PAGO GREATER WS-PLAZO
+                   COMPUTE WS-INT-PAGO ROUNDED =
+                       WS-SALDO * WS-TAS-MEN
+                   COMPUTE WS-CAP-PAGO ROUNDED =
+                       WS-PAGO-FIJO - WS-INT-PAGO
+                   SUBTRACT WS-CAP-PAGO FROM WS-SALDO
+                   DISPLAY WS-NUM-PAGO ' ' WS-INT-PAGO ' '
+                           WS-CAP-PAGO ' ' WS-SALDO
+               END-PERFORM.
+
+           400-GUARDAR.
+               OPEN EXTEND PRESTAMO.
+               IF WS-STATUS-PR EQUAL '35'
+                   OPEN OUTPUT PRESTAMO.
+               MOVE WS-ID-EMPL                 TO PR-ID-EMPL.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO PR-FECHA.
+               MOVE WS-MON-MEN                 TO PR-MON-MEN.
+               MOVE WS-TAS-ANU                 TO PR-TAS-ANU.
+               MOVE WS-BONIF                   TO PR-BONIF.
+               MOVE WS-PLAZO                   TO PR-PLAZO-MESES.
+               MOVE WS-INT-MEN                 TO PR-INT-MEN.
+               MOVE WS-MON-NET                 TO PR-MON-NETO.
+               MOVE WS-PAGO-FIJO               TO PR-PAGO-FIJO.
+               WRITE REG-PRESTAMO.
+               CLOSE PRESTAMO.
+               DISPLAY 'SIMULACION REGISTRADA EN PRESTAMO'.
