@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERADOR-SEC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT OPERADOR
+           ASSIGN TO 'OPERADOR-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OP-ID
+           FILE STATUS IS WS-STATUS-OPE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERADOR.
+           COPY OPERREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-OPE              PIC XX.
+           05 WS-RES                     PIC X.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-ABRIR.
+           PERFORM 200-ALTA UNTIL WS-RES EQUAL 'N'.
+           PERFORM 100-CERRAR.
+       STOP RUN.
+
+       100-ABRIR.
+           OPEN I-O OPERADOR.
+           IF WS-STATUS-OPE EQUAL '35'
+               OPEN OUTPUT OPERADOR
+               CLOSE OPERADOR
+               OPEN I-O OPERADOR.
+
+       100-CERRAR.
+           CLOSE OPERADOR.
+
+       200-ALTA.
+           DISPLAY 'OP-ID'                  ACCEPT OP-ID.
+           DISPLAY 'OP-PASSWORD'            ACCEPT OP-PASSWORD.
+           DISPLAY 'OP-NOMBRE'              ACCEPT OP-NOMBRE.
+           WRITE REG-OPERADOR
+               INVALID KEY
+                   DISPLAY 'OP-ID YA EXISTE, NO SE AGREGO'
+           END-WRITE.
+           DISPLAY 'AGREGAR OTRO OPERADOR? S/N'.
+           ACCEPT WS-RES.
