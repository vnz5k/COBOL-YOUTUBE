@@ -0,0 +1,5 @@
+      *****************************************************
+      *  CARTA DE BIENVENIDA A NUEVOS EMPLEADOS - CARTAS   *
+      *****************************************************
+           01 REG-CARTA.
+               05 CARTA-LINEA               PIC X(72).
