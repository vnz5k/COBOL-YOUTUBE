@@ -0,0 +1,15 @@
+      *****************************************************
+      *  REGISTRO MAESTRO DE EMPLEADOS - BSEC              *
+      *  COPIA COMUN A ALL-SEC / ID-SEC / BUS-SEC / GEN-SEC *
+      *****************************************************
+           01 REG-EMPL.
+               05 ID-EMPL                   PIC 9(05).
+               05 NOM-EMPL                  PIC X(30).
+               05 CLV-DEP                   PIC 9.
+               05 NOM-DEP                   PIC X(20).
+               05 TAB-S                     PIC A.
+               05 S-MEN                     PIC 9(05).
+               05 F-ING                     PIC 9(08).
+               05 ESTADO                    PIC X.
+                   88 EMPL-ACTIVO            VALUE 'A'.
+                   88 EMPL-INACTIVO          VALUE 'I'.
