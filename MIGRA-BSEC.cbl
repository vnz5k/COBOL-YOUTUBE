@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRA-BSEC IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT EMPLEADO-VIEJO
+           ASSIGN TO 'BSEC-OLD'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-VIEJO.
+           SELECT EMPLEADO
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO-VIEJO.
+       01 REG-EMPL-VIEJO.
+           05 ID-EMPL-VIEJO             PIC 9(03).
+           05 NOM-EMPL-VIEJO            PIC X(30).
+           05 CLV-DEP-VIEJO             PIC 9.
+           05 NOM-DEP-VIEJO             PIC X(20).
+           05 TAB-S-VIEJO               PIC A.
+           05 S-MEN-VIEJO               PIC 9(05).
+           05 F-ING-VIEJO               PIC 9(08).
+       FD EMPLEADO.
+           COPY EMPLREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-VIEJO           PIC XX.
+           05 WS-STATUS-EMP             PIC XX.
+           05 WS-FLAG                   PIC 9.
+           05 WS-LEIDOS                 PIC 9(05).
+           05 WS-CONVERTIDOS            PIC 9(05).
+           05 WS-RECHAZADOS             PIC 9(05).
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-ABRIR.
+           PERFORM 200-CONVERTIR UNTIL WS-FLAG EQUAL 1.
+           PERFORM 100-CERRAR.
+           DISPLAY '======================================='.
+           DISPLAY 'MIGRACION BSEC.TXT -> ARCHIVO INDEXADO'.
+           DISPLAY 'REGISTROS LEIDOS: ' WS-LEIDOS.
+           DISPLAY 'REGISTROS CONVERTIDOS: ' WS-CONVERTIDOS.
+           DISPLAY 'REGISTROS RECHAZADOS (DUPLICADOS): ' WS-RECHAZADOS.
+       STOP RUN.
+
+       100-ABRIR.
+           OPEN INPUT EMPLEADO-VIEJO.
+           IF WS-STATUS-VIEJO NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO ORIGEN (BSEC-OLD), '
+                       'FILE STATUS: ' WS-STATUS-VIEJO
+               STOP RUN
+           END-IF.
+           OPEN I-O EMPLEADO.
+           IF WS-STATUS-EMP EQUAL '35'
+               OPEN OUTPUT EMPLEADO
+               CLOSE EMPLEADO
+               OPEN I-O EMPLEADO
+           END-IF.
+           IF WS-STATUS-EMP NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DESTINO (BSEC-FILE), '
+                       'FILE STATUS: ' WS-STATUS-EMP
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-FLAG WS-LEIDOS WS-CONVERTIDOS WS-RECHAZADOS.
+
+       100-CERRAR.
+           CLOSE EMPLEADO-VIEJO.
+           CLOSE EMPLEADO.
+
+       200-CONVERTIR.
+           READ EMPLEADO-VIEJO
+               AT END
+                   MOVE 1 TO WS-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LEIDOS
+                   MOVE ID-EMPL-VIEJO  TO ID-EMPL
+                   MOVE NOM-EMPL-VIEJO TO NOM-EMPL
+                   MOVE CLV-DEP-VIEJO  TO CLV-DEP
+                   MOVE NOM-DEP-VIEJO  TO NOM-DEP
+                   MOVE TAB-S-VIEJO    TO TAB-S
+                   MOVE S-MEN-VIEJO    TO S-MEN
+                   MOVE F-ING-VIEJO    TO F-ING
+                   MOVE 'A'            TO ESTADO
+                   WRITE REG-EMPL
+                       INVALID KEY
+                           DISPLAY 'ID-EMPL ' ID-EMPL-VIEJO
+                                   ' DUPLICADO, REGISTRO OMITIDO'
+                           ADD 1 TO WS-RECHAZADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CONVERTIDOS
+                   END-WRITE
+           END-READ.
