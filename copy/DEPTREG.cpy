@@ -0,0 +1,8 @@
+      *****************************************************
+      *  REGISTRO MAESTRO DE DEPARTAMENTOS - DEPTO         *
+      *****************************************************
+           01 REG-DEPTO.
+               05 DEPTO-CLV                 PIC 9.
+               05 DEPTO-NOM                 PIC X(20).
+               05 DEPTO-PPTO                PIC 9(07)V99.
+               05 DEPTO-TOPE-EMPL           PIC 9(04).
