@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUMENTO-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT EMPLEADO
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+           SELECT AUDITORIA
+           ASSIGN TO 'AUDITORIA-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+           COPY EMPLREG.
+       FD AUDITORIA.
+           COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-EMP              PIC XX.
+           05 WS-STATUS-AUD              PIC XX.
+           05 WS-FLAG                    PIC 9.
+           05 WS-CLV-DEP                 PIC 9.
+           05 WS-PORCENTAJE              PIC 9(03)V99.
+           05 WS-SUELDO-ANT              PIC 9(05).
+           05 WS-SUELDO-NVO              PIC 9(05).
+           05 WS-DEP-ANT                 PIC 9.
+           05 WS-DEP-NVO                 PIC 9.
+           05 WS-TAB-ANT                 PIC A.
+           05 WS-TAB-NVO                 PIC A.
+           05 WS-MOVIMIENTO              PIC X(08).
+           05 WS-OPERADOR-ACTUAL         PIC X(08) VALUE 'BATCH'.
+           05 WS-TOT-LEIDOS              PIC 9(05).
+           05 WS-TOT-AUMENTADOS          PIC 9(05).
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           DISPLAY 'CLV-DEP A AUMENTAR'          ACCEPT WS-CLV-DEP.
+           DISPLAY 'PORCENTAJE DE AUMENTO (EJ 10.00 = 10%)'
+           ACCEPT WS-PORCENTAJE.
+           PERFORM 100-ABRIR.
+           PERFORM 200-ENCABEZADO.
+           MOVE 0 TO WS-FLAG.
+           PERFORM 300-PROCESAR UNTIL WS-FLAG EQUAL 1.
+           PERFORM 400-CIERRE.
+           PERFORM 100-CERRAR.
+       STOP RUN.
+
+       100-ABRIR.
+           OPEN I-O EMPLEADO.
+           IF WS-STATUS-EMP NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS, '
+                       'FILE STATUS: ' WS-STATUS-EMP
+               STOP RUN
+           END-IF.
+
+       100-CERRAR.
+           CLOSE EMPLEADO.
+
+       200-ENCABEZADO.
+           DISPLAY '======================================='.
+           DISPLAY 'AUMENTO MASIVO POR DEPARTAMENTO'.
+           DISPLAY '======================================='.
+           DISPLAY 'ID     NOMBRE                    ANTERIOR  NUEVO'.
+
+       300-PROCESAR.
+           READ EMPLEADO NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-LEIDOS
+                   IF CLV-DEP EQUAL WS-CLV-DEP AND EMPL-ACTIVO
+                       PERFORM 310-AUMENTAR
+                   END-IF
+           END-READ.
+
+       310-AUMENTAR.
+           MOVE S-MEN   TO WS-SUELDO-ANT.
+           MOVE CLV-DEP TO WS-DEP-ANT WS-DEP-NVO.
+           MOVE TAB-S   TO WS-TAB-ANT WS-TAB-NVO.
+           COMPUTE WS-SUELDO-NVO ROUNDED =
+               S-MEN + (S-MEN * WS-PORCENTAJE / 100).
+           MOVE WS-SUELDO-NVO TO S-MEN.
+           REWRITE REG-EMPL
+               INVALID KEY
+                   DISPLAY 'ERROR AL AUMENTAR ID-EMPL ' ID-EMPL
+               NOT INVALID KEY
+                   DISPLAY ID-EMPL ' ' NOM-EMPL ' '
+                           WS-SUELDO-ANT ' ' WS-SUELDO-NVO
+                   ADD 1 TO WS-TOT-AUMENTADOS
+                   MOVE 'AUMENTOL' TO WS-MOVIMIENTO
+                   PERFORM 900-AUDITAR
+           END-REWRITE.
+
+       400-CIERRE.
+           DISPLAY '======================================='.
+           DISPLAY 'REGISTROS LEIDOS:    ' WS-TOT-LEIDOS.
+           DISPLAY 'EMPLEADOS AUMENTADOS: ' WS-TOT-AUMENTADOS.
+
+       900-AUDITAR.
+           OPEN EXTEND AUDITORIA.
+           IF WS-STATUS-AUD EQUAL '35'
+               OPEN OUTPUT AUDITORIA.
+           MOVE WS-OPERADOR-ACTUAL          TO AUD-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AUD-FECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AUD-HORA.
+           MOVE ID-EMPL                     TO AUD-ID-EMPL.
+           MOVE WS-MOVIMIENTO                TO AUD-MOVIMIENTO.
+           MOVE WS-SUELDO-ANT                TO AUD-SUELDO-ANT.
+           MOVE WS-SUELDO-NVO                TO AUD-SUELDO-NVO.
+           MOVE WS-DEP-ANT                    TO AUD-DEP-ANT.
+           MOVE WS-DEP-NVO                    TO AUD-DEP-NVO.
+           MOVE WS-TAB-ANT                    TO AUD-TAB-ANT.
+           MOVE WS-TAB-NVO                    TO AUD-TAB-NVO.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIA.
