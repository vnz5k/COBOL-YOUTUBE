@@ -1,46 +1,110 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GEN-SEC.
+       PROGRAM-ID. ID-SEC IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT EMPLEADO
-           ASSIGN TO 'C:\Users\pc\Desktop\B\COBOL-FREE\BSEC.TXT'.
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
-           01 REG-EMPL.
-               05 ID-EMPL                   PIC 9(03).
-               05 NOM-EMPL                  PIC X(30).
-               05 CLV-DEP                   PIC 9.
-               05 NOM-DEP                   PIC X(20).
-               05 TAB-S                     PIC A.
-               05 S-MEN                     PIC 9(05).
-               05 F-ING                     PIC 9(08).
+           COPY EMPLREG.
+
        WORKING-STORAGE SECTION.
        01 WS-AREAS.
-           05 WS-ID-EMPL                    PIC 9(03).
+           05 WS-STATUS-EMP                 PIC XX.
+           05 WS-ID-EMPL                    PIC 9(05).
            05 WS-FLAG                       PIC 9.
+           05 WS-MODO-BUS                   PIC 9.
+           05 WS-NOM-BUSCA                  PIC X(30).
+           05 WS-LEN-BUSCA                  PIC 9(02).
+           05 WS-OCURR                      PIC 9(02).
+           05 WS-CONT                       PIC 9(03).
 
        PROCEDURE DIVISION.
        010-INITIAL.
            PERFORM 100-ABRIR.
            PERFORM 100-ID.
            PERFORM 100-CERRAR.
-       STOP RUN.
+       GOBACK.
 
        100-ABRIR.
-           OPEN INPUT EMPLEADO.
+           OPEN I-O EMPLEADO.
+           IF WS-STATUS-EMP EQUAL '35'
+               DISPLAY 'ERROR: NO SE ENCONTRO EL ARCHIVO DE EMPLEADOS'
+               DISPLAY 'VERIFIQUE LA RUTA O LA VARIABLE BSEC-FILE'
+               STOP RUN
+           ELSE
+               IF WS-STATUS-EMP NOT EQUAL '00'
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS, '
+                           'FILE STATUS: ' WS-STATUS-EMP
+                   STOP RUN
+               END-IF
+           END-IF.
 
        100-CERRAR.
            CLOSE EMPLEADO.
 
        100-ID.
+           DISPLAY 'BUSCAR POR: 1-ID EXACTO  2-NOMBRE (PARCIAL)'.
+           ACCEPT WS-MODO-BUS.
+           EVALUATE WS-MODO-BUS
+               WHEN 2 PERFORM 110-BUSCAR-NOMBRE
+               WHEN OTHER PERFORM 105-BUSCAR-ID
+           END-EVALUATE.
+
+       105-BUSCAR-ID.
            DISPLAY 'INGRESA ID'. ACCEPT WS-ID-EMPL.
-           PERFORM 101-CONSULTA UNTIL WS-FLAG EQUAL 1.
+           MOVE WS-ID-EMPL TO ID-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   IF WS-STATUS-EMP EQUAL '23'
+                       DISPLAY 'EMPLEADO NO ENCONTRADO'
+                   ELSE
+                       DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                               'FILE STATUS: ' WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY REG-EMPL
+           END-READ.
 
-           101-CONSULTA.
-               READ EMPLEADO AT END MOVE 1 TO  WS-FLAG
-               NOT AT END
-               IF WS-ID-EMPL EQUAL ID-EMPL
-                   DISPLAY REG-EMPL.
+       110-BUSCAR-NOMBRE.
+           DISPLAY 'NOMBRE O PARTE DEL NOMBRE A BUSCAR'.
+           ACCEPT WS-NOM-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOM-BUSCA))
+               TO WS-LEN-BUSCA.
+           IF WS-LEN-BUSCA EQUAL 0
+               DISPLAY 'DEBE INGRESAR AL MENOS UN CARACTER A BUSCAR'
+           ELSE
+               MOVE 0 TO ID-EMPL WS-FLAG WS-CONT
+               START EMPLEADO KEY IS NOT LESS THAN ID-EMPL
+                   INVALID KEY
+                       DISPLAY 'NO HAY EMPLEADOS EN EL ARCHIVO'
+                       MOVE 1 TO WS-FLAG
+               END-START
+               PERFORM UNTIL WS-FLAG EQUAL 1
+                   READ EMPLEADO NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-FLAG
+                       NOT AT END
+                           MOVE 0 TO WS-OCURR
+                           INSPECT NOM-EMPL TALLYING WS-OCURR
+                               FOR ALL WS-NOM-BUSCA(1:WS-LEN-BUSCA)
+                           IF WS-OCURR GREATER 0
+                               DISPLAY REG-EMPL
+                               ADD 1 TO WS-CONT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-CONT EQUAL 0
+                   DISPLAY 'NINGUN EMPLEADO COINCIDE CON ESE NOMBRE'
+               ELSE
+                   DISPLAY 'TOTAL COINCIDENCIAS: ' WS-CONT
+               END-IF
+           END-IF.
