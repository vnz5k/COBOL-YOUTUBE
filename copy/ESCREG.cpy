@@ -0,0 +1,6 @@
+      *****************************************************
+      *  TABULADOR DE SUELDOS - ESCALA                     *
+      *****************************************************
+           01 REG-ESCALA.
+               05 ESC-TAB-S                 PIC A.
+               05 ESC-S-MEN                 PIC 9(05).
