@@ -1,41 +1,567 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GEN-SEC.
+       PROGRAM-ID. ALL-SEC IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT EMPLEADO
-           ASSIGN TO 'C:\Users\pc\Desktop\B\COBOL-FREE\BSEC.TXT'.
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+           SELECT DEPTO
+           ASSIGN TO 'DEPTO-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CLV
+           FILE STATUS IS WS-STATUS-DEP.
+           SELECT ESCALA
+           ASSIGN TO 'ESCALA-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESC-TAB-S
+           FILE STATUS IS WS-STATUS-ESC.
+           SELECT OPERADOR
+           ASSIGN TO 'OPERADOR-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OP-ID
+           FILE STATUS IS WS-STATUS-OPE.
+           SELECT AUDITORIA
+           ASSIGN TO 'AUDITORIA-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUD.
+           SELECT CARTAS
+           ASSIGN TO 'CARTAS-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CARTA.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
-           01 REG-EMPL.
-               05 ID-EMPL                   PIC 9(03).
-               05 NOM-EMPL                  PIC X(30).
-               05 CLV-DEP                   PIC 9.
-               05 NOM-DEP                   PIC X(20).
-               05 TAB-S                     PIC A.
-               05 S-MEN                     PIC 9(05).
-               05 F-ING                     PIC 9(08).
+           COPY EMPLREG.
+       FD DEPTO.
+           COPY DEPTREG.
+       FD ESCALA.
+           COPY ESCREG.
+       FD OPERADOR.
+           COPY OPERREG.
+       FD AUDITORIA.
+           COPY AUDITREG.
+       FD CARTAS.
+           COPY CARTAREG.
+
        WORKING-STORAGE SECTION.
        01 WS-AREAS.
-           05 WS-ID-EMPL                    PIC 9(03).
-           05 WS-FLAG                       PIC 9.
+           05 WS-STATUS-EMP              PIC XX.
+           05 WS-STATUS-DEP              PIC XX.
+           05 WS-STATUS-ESC              PIC XX.
+           05 WS-OPCION                  PIC 9.
+           05 WS-ID-BUS                  PIC 9(05).
+           05 WS-RES                     PIC X.
+           05 WS-CONF                    PIC X.
+           05 WS-ID-OK                   PIC X.
+           05 WS-FING-OK                 PIC X.
+           05 WS-F-ANIO                  PIC 9(04).
+           05 WS-F-MES                   PIC 9(02).
+           05 WS-F-DIA                   PIC 9(02).
+           05 WS-DIAS-MES                PIC 9(02).
+           05 WS-DEP-FLAG                PIC 9.
+           05 WS-S-MEN-ANT               PIC 9(05).
+           05 WS-ESC-FLAG                PIC 9.
+           05 WS-STATUS-OPE              PIC XX.
+           05 WS-LOGIN-OK                PIC X.
+           05 WS-INTENTOS                PIC 9.
+           05 WS-PASS-ENTRADA            PIC X(08).
+           05 WS-OPERADOR-ACTUAL         PIC X(08).
+           05 WS-STATUS-AUD              PIC XX.
+           05 WS-MOVIMIENTO              PIC X(08).
+           05 WS-SUELDO-ANT              PIC 9(05).
+           05 WS-SUELDO-NVO              PIC 9(05).
+           05 WS-STATUS-CARTA            PIC XX.
+           05 WS-DEP-ANT                 PIC 9.
+           05 WS-DEP-NVO                 PIC 9.
+           05 WS-TAB-ANT                 PIC A.
+           05 WS-TAB-NVO                 PIC A.
 
        PROCEDURE DIVISION.
        010-INITIAL.
-           PERFORM 100-ABRIR.
-           PERFORM 101-CONSULTA UNTIL WS-FLAG EQUAL 1.
-           PERFORM 100-CERRAR.
-       STOP RUN.
+           PERFORM 050-LOGIN.
+           IF WS-LOGIN-OK EQUAL 'S'
+               PERFORM 100-ABRIR
+               PERFORM 100-MENU UNTIL WS-OPCION EQUAL 9
+               PERFORM 100-CERRAR
+           END-IF.
+       GOBACK.
+
+       050-LOGIN.
+           MOVE 'N' TO WS-LOGIN-OK.
+           OPEN INPUT OPERADOR.
+           IF WS-STATUS-OPE EQUAL '35'
+               DISPLAY 'AVISO: NO EXISTE OPERADOR.TXT, CREALO CON '
+               DISPLAY 'OPERADOR-SEC ANTES DE USAR ALL-SEC'
+           ELSE
+               MOVE 0 TO WS-INTENTOS
+               PERFORM UNTIL WS-LOGIN-OK EQUAL 'S'
+                              OR WS-INTENTOS EQUAL 3
+                   DISPLAY 'OPERADOR (ID)'      ACCEPT OP-ID
+                   DISPLAY 'PASSWORD'           ACCEPT WS-PASS-ENTRADA
+                   ADD 1 TO WS-INTENTOS
+                   READ OPERADOR
+                       INVALID KEY
+                           DISPLAY 'OPERADOR NO AUTORIZADO'
+                       NOT INVALID KEY
+                           IF WS-PASS-ENTRADA EQUAL OP-PASSWORD
+                               MOVE 'S' TO WS-LOGIN-OK
+                               MOVE OP-ID TO WS-OPERADOR-ACTUAL
+                               DISPLAY 'BIENVENIDO ' OP-NOMBRE
+                           ELSE
+                               DISPLAY 'PASSWORD INCORRECTO'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-LOGIN-OK NOT EQUAL 'S'
+                   DISPLAY 'ACCESO DENEGADO, DEMASIADOS INTENTOS'
+               END-IF
+           END-IF.
+           CLOSE OPERADOR.
 
        100-ABRIR.
-           OPEN INPUT EMPLEADO.
+           OPEN I-O EMPLEADO.
+           IF WS-STATUS-EMP EQUAL '35'
+               OPEN OUTPUT EMPLEADO
+               CLOSE EMPLEADO
+               OPEN I-O EMPLEADO
+           END-IF.
+           IF WS-STATUS-EMP NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS, '
+                       'FILE STATUS: ' WS-STATUS-EMP
+               STOP RUN
+           END-IF.
+           OPEN INPUT DEPTO.
+           IF WS-STATUS-DEP NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DEPARTAMENTOS, '
+                       'FILE STATUS: ' WS-STATUS-DEP
+               DISPLAY 'SI ES 35, CREALO CON DEPTO-SEC ANTES DE DAR '
+               DISPLAY 'DE ALTA EMPLEADOS'
+               CLOSE EMPLEADO
+               STOP RUN
+           END-IF.
+           OPEN INPUT ESCALA.
+           IF WS-STATUS-ESC NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TABULADORES, '
+                       'FILE STATUS: ' WS-STATUS-ESC
+               DISPLAY 'SI ES 35, CREALO CON ESCALA-SEC ANTES DE DAR '
+               DISPLAY 'DE ALTA EMPLEADOS'
+               CLOSE EMPLEADO DEPTO
+               STOP RUN
+           END-IF.
 
        100-CERRAR.
            CLOSE EMPLEADO.
+           CLOSE DEPTO.
+           CLOSE ESCALA.
+
+       250-CARTA-BIENVENIDA.
+           OPEN EXTEND CARTAS.
+           IF WS-STATUS-CARTA EQUAL '35'
+               OPEN OUTPUT CARTAS.
+           MOVE '=========================================='
+               TO CARTA-LINEA.
+           WRITE REG-CARTA.
+           STRING 'CARTA DE BIENVENIDA - ID-EMPL: ' ID-EMPL
+               DELIMITED BY SIZE INTO CARTA-LINEA.
+           WRITE REG-CARTA.
+           STRING 'ESTIMADO(A) ' NOM-EMPL
+               DELIMITED BY SIZE INTO CARTA-LINEA.
+           WRITE REG-CARTA.
+           MOVE 'BIENVENIDO A LA EMPRESA, ESTOS SON TUS DATOS:'
+               TO CARTA-LINEA.
+           WRITE REG-CARTA.
+           STRING 'DEPARTAMENTO: ' NOM-DEP
+               DELIMITED BY SIZE INTO CARTA-LINEA.
+           WRITE REG-CARTA.
+           STRING 'FECHA DE INGRESO: ' F-ING
+               DELIMITED BY SIZE INTO CARTA-LINEA.
+           WRITE REG-CARTA.
+           STRING 'TABULADOR: ' TAB-S '   SUELDO MENSUAL: ' S-MEN
+               DELIMITED BY SIZE INTO CARTA-LINEA.
+           WRITE REG-CARTA.
+           MOVE '=========================================='
+               TO CARTA-LINEA.
+           WRITE REG-CARTA.
+           CLOSE CARTAS.
 
-       101-CONSULTA.
-               READ EMPLEADO AT END MOVE 1 TO WS-FLAG
+       900-AUDITAR.
+           OPEN EXTEND AUDITORIA.
+           IF WS-STATUS-AUD EQUAL '35'
+               OPEN OUTPUT AUDITORIA.
+           MOVE WS-OPERADOR-ACTUAL          TO AUD-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AUD-FECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AUD-HORA.
+           MOVE ID-EMPL                     TO AUD-ID-EMPL.
+           MOVE WS-MOVIMIENTO                TO AUD-MOVIMIENTO.
+           MOVE WS-SUELDO-ANT                TO AUD-SUELDO-ANT.
+           MOVE WS-SUELDO-NVO                TO AUD-SUELDO-NVO.
+           MOVE WS-DEP-ANT                    TO AUD-DEP-ANT.
+           MOVE WS-DEP-NVO                    TO AUD-DEP-NVO.
+           MOVE WS-TAB-ANT                    TO AUD-TAB-ANT.
+           MOVE WS-TAB-NVO                    TO AUD-TAB-NVO.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIA.
+
+       100-MENU.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'MANTENIMIENTO DE EMPLEADOS'.
+           DISPLAY '1. ALTA DE EMPLEADO'.
+           DISPLAY '2. MODIFICAR EMPLEADO'.
+           DISPLAY '3. BAJA DE EMPLEADO'.
+           DISPLAY '4. AUMENTO DE SUELDO'.
+           DISPLAY '5. ELIMINAR REGISTRO (CAPTURA ERRONEA)'.
+           DISPLAY '9. SALIR'.
+           DISPLAY 'OPCION'                ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1 PERFORM 200-ALTA
+               WHEN 2 PERFORM 300-MODIFICAR
+               WHEN 3 PERFORM 400-BAJA
+               WHEN 4 PERFORM 500-AUMENTO
+               WHEN 5 PERFORM 600-ELIMINAR
+               WHEN 9 CONTINUE
+               WHEN OTHER DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       199-LISTAR-DEP.
+           DISPLAY 'DEPARTAMENTOS DISPONIBLES:'.
+           MOVE 0 TO WS-DEP-FLAG.
+           PERFORM UNTIL WS-DEP-FLAG EQUAL 1
+               READ DEPTO NEXT RECORD AT END MOVE 1 TO WS-DEP-FLAG
                NOT AT END
-               DISPLAY REG-EMPL.
+                   DISPLAY DEPTO-CLV '| ' DEPTO-NOM
+           END-PERFORM.
+
+       197-LISTAR-ESC.
+           DISPLAY 'TABULADORES DISPONIBLES:'.
+           MOVE 0 TO WS-ESC-FLAG.
+           PERFORM UNTIL WS-ESC-FLAG EQUAL 1
+               READ ESCALA NEXT RECORD AT END MOVE 1 TO WS-ESC-FLAG
+               NOT AT END
+                   DISPLAY ESC-TAB-S '| ' ESC-S-MEN
+           END-PERFORM.
+
+       200-ALTA.
+           PERFORM 201-DATOS THRU 201-FING
+           UNTIL WS-RES EQUAL 'N'.
+
+       201-DATOS.
+           MOVE 'N' TO WS-ID-OK.
+           PERFORM UNTIL WS-ID-OK EQUAL 'S'
+               DISPLAY 'ID-EMPL'           ACCEPT ID-EMPL
+               READ EMPLEADO
+                   INVALID KEY
+                       IF WS-STATUS-EMP EQUAL '23'
+                           MOVE 'S' TO WS-ID-OK
+                       ELSE
+                           DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                                   'FILE STATUS: ' WS-STATUS-EMP
+                           STOP RUN
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY 'ID-EMPL YA EXISTE, INGRESA OTRO NUMERO'
+               END-READ
+           END-PERFORM.
+           DISPLAY 'NOM-EMPL'              ACCEPT NOM-EMPL.
+
+           201-DEP.
+           PERFORM 199-LISTAR-DEP.
+           DISPLAY 'CLV-DEP'               ACCEPT CLV-DEP.
+           MOVE CLV-DEP TO DEPTO-CLV.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY 'DEPARTAMENTO INVALIDO'
+                   PERFORM 201-DEP
+               NOT INVALID KEY
+                   MOVE DEPTO-NOM TO NOM-DEP
+           END-READ.
+
+           201-SUELDO.
+           PERFORM 197-LISTAR-ESC.
+           DISPLAY 'TAB-S (LETRA)'         ACCEPT TAB-S.
+           MOVE TAB-S TO ESC-TAB-S.
+           READ ESCALA
+               INVALID KEY
+                   DISPLAY 'TABULADOR INVALIDO'
+                   PERFORM 201-SUELDO
+               NOT INVALID KEY
+                   MOVE ESC-S-MEN TO S-MEN
+           END-READ.
+
+           201-FING.
+               MOVE 'N' TO WS-FING-OK.
+               PERFORM UNTIL WS-FING-OK EQUAL 'S'
+                   DISPLAY 'FECHA DE INGRESO AAAAMMDD, MAYOR A 20190101'
+                   ACCEPT F-ING
+                   MOVE F-ING(1:4) TO WS-F-ANIO
+                   MOVE F-ING(5:2) TO WS-F-MES
+                   MOVE F-ING(7:2) TO WS-F-DIA
+                   EVALUATE TRUE
+                     WHEN F-ING NOT GREATER 20190101
+                       DISPLAY 'FECHA INVALIDA, DEBE SER MAYOR A 2019'
+                     WHEN WS-F-MES LESS 1 OR WS-F-MES GREATER 12
+                       DISPLAY 'MES INVALIDO'
+                     WHEN OTHER
+                       PERFORM 202-DIAS-MES
+                       IF WS-F-DIA LESS 1
+                          OR WS-F-DIA GREATER WS-DIAS-MES
+                           DISPLAY 'DIA INVALIDO PARA ESE MES'
+                       ELSE
+                           MOVE 'S' TO WS-FING-OK
+                           DISPLAY 'FECHA INGRESADA ES CORRECTA'
+                       END-IF
+                   END-EVALUATE
+               END-PERFORM.
+
+               MOVE 'A' TO ESTADO.
+               WRITE REG-EMPL
+                   INVALID KEY
+                       IF WS-STATUS-EMP EQUAL '22'
+                           DISPLAY 'ID-EMPL YA EXISTE, NO SE AGREGO'
+                       ELSE
+                           DISPLAY 'ERROR AL AGREGAR EMPLEADO, '
+                                   'FILE STATUS: ' WS-STATUS-EMP
+                           STOP RUN
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE 'ALTA'    TO WS-MOVIMIENTO
+                       MOVE 0         TO WS-SUELDO-ANT
+                       MOVE S-MEN     TO WS-SUELDO-NVO
+                       MOVE 0         TO WS-DEP-ANT
+                       MOVE CLV-DEP   TO WS-DEP-NVO
+                       MOVE SPACE     TO WS-TAB-ANT
+                       MOVE TAB-S     TO WS-TAB-NVO
+                       PERFORM 900-AUDITAR
+                       PERFORM 250-CARTA-BIENVENIDA
+               END-WRITE.
+               DISPLAY 'AGREGAR OTRO REGISTRO? S/N'.
+               ACCEPT WS-RES.
+
+           202-DIAS-MES.
+               EVALUATE WS-F-MES
+                   WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10
+                   WHEN 12
+                       MOVE 31 TO WS-DIAS-MES
+                   WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                       MOVE 30 TO WS-DIAS-MES
+                   WHEN 02
+                       IF (FUNCTION MOD(WS-F-ANIO, 4) EQUAL 0 AND
+                           FUNCTION MOD(WS-F-ANIO, 100) NOT EQUAL 0)
+                           OR FUNCTION MOD(WS-F-ANIO, 400) EQUAL 0
+                           MOVE 29 TO WS-DIAS-MES
+                       ELSE
+                           MOVE 28 TO WS-DIAS-MES
+                       END-IF
+               END-EVALUATE.
+
+       300-MODIFICAR.
+           DISPLAY 'ID-EMPL A MODIFICAR'  ACCEPT WS-ID-BUS.
+           MOVE WS-ID-BUS TO ID-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   IF WS-STATUS-EMP EQUAL '23'
+                       DISPLAY 'EMPLEADO NO ENCONTRADO'
+                   ELSE
+                       DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                               'FILE STATUS: ' WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   IF EMPL-INACTIVO
+                       DISPLAY 'EMPLEADO INACTIVO, NO SE PUEDE '
+                       DISPLAY 'MODIFICAR'
+                   ELSE
+                       DISPLAY REG-EMPL
+                       MOVE S-MEN  TO WS-SUELDO-ANT
+                       MOVE CLV-DEP TO WS-DEP-ANT
+                       MOVE TAB-S  TO WS-TAB-ANT
+                       PERFORM 301-DEP
+                       PERFORM 302-SUELDO
+                       PERFORM 303-FING
+                       REWRITE REG-EMPL
+                           INVALID KEY
+                               DISPLAY 'ERROR AL MODIFICAR EMPLEADO'
+                           NOT INVALID KEY
+                               DISPLAY 'EMPLEADO MODIFICADO'
+                               MOVE 'MODIFICA' TO WS-MOVIMIENTO
+                               MOVE S-MEN      TO WS-SUELDO-NVO
+                               MOVE CLV-DEP    TO WS-DEP-NVO
+                               MOVE TAB-S      TO WS-TAB-NVO
+                               PERFORM 900-AUDITAR
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       301-DEP.
+           PERFORM 199-LISTAR-DEP.
+           DISPLAY 'CLV-DEP'               ACCEPT CLV-DEP.
+           MOVE CLV-DEP TO DEPTO-CLV.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY 'DEPARTAMENTO INVALIDO'
+                   PERFORM 301-DEP
+               NOT INVALID KEY
+                   MOVE DEPTO-NOM TO NOM-DEP
+           END-READ.
+
+       302-SUELDO.
+           PERFORM 197-LISTAR-ESC.
+           DISPLAY 'TAB-S (LETRA)'         ACCEPT TAB-S.
+           MOVE TAB-S TO ESC-TAB-S.
+           READ ESCALA
+               INVALID KEY
+                   DISPLAY 'TABULADOR INVALIDO'
+                   PERFORM 302-SUELDO
+               NOT INVALID KEY
+                   MOVE ESC-S-MEN TO S-MEN
+           END-READ.
+
+       303-FING.
+           DISPLAY 'CORREGIR FECHA DE INGRESO? S/N' ACCEPT WS-CONF.
+           IF WS-CONF EQUAL 'S'
+               MOVE 'N' TO WS-FING-OK
+               PERFORM UNTIL WS-FING-OK EQUAL 'S'
+                   DISPLAY 'F-ING AAAAMMDD, MAYOR A 20190101'
+                   ACCEPT F-ING
+                   MOVE F-ING(1:4) TO WS-F-ANIO
+                   MOVE F-ING(5:2) TO WS-F-MES
+                   MOVE F-ING(7:2) TO WS-F-DIA
+                   EVALUATE TRUE
+                     WHEN F-ING NOT GREATER 20190101
+                       DISPLAY 'FECHA INVALIDA, DEBE SER MAYOR A 2019'
+                     WHEN WS-F-MES LESS 1 OR WS-F-MES GREATER 12
+                       DISPLAY 'MES INVALIDO'
+                     WHEN OTHER
+                       PERFORM 202-DIAS-MES
+                       IF WS-F-DIA LESS 1
+                          OR WS-F-DIA GREATER WS-DIAS-MES
+                           DISPLAY 'DIA INVALIDO PARA ESE MES'
+                       ELSE
+                           MOVE 'S' TO WS-FING-OK
+                           DISPLAY 'FECHA INGRESADA ES CORRECTA'
+                       END-IF
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+       400-BAJA.
+           DISPLAY 'ID-EMPL A DAR DE BAJA' ACCEPT WS-ID-BUS.
+           MOVE WS-ID-BUS TO ID-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   IF WS-STATUS-EMP EQUAL '23'
+                       DISPLAY 'EMPLEADO NO ENCONTRADO'
+                   ELSE
+                       DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                               'FILE STATUS: ' WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   IF EMPL-INACTIVO
+                       DISPLAY 'EL EMPLEADO YA ESTA INACTIVO'
+                   ELSE
+                       DISPLAY REG-EMPL
+                       DISPLAY 'CONFIRMA BAJA S/N' ACCEPT WS-CONF
+                       IF WS-CONF EQUAL 'S'
+                           MOVE S-MEN   TO WS-SUELDO-ANT
+                           MOVE CLV-DEP TO WS-DEP-ANT WS-DEP-NVO
+                           MOVE TAB-S   TO WS-TAB-ANT WS-TAB-NVO
+                           MOVE 'I' TO ESTADO
+                           REWRITE REG-EMPL
+                               INVALID KEY
+                                   DISPLAY 'ERROR AL DAR DE BAJA'
+                               NOT INVALID KEY
+                                   DISPLAY 'EMPLEADO DADO DE BAJA'
+                                   MOVE 'BAJA'  TO WS-MOVIMIENTO
+                                   MOVE 0       TO WS-SUELDO-NVO
+                                   PERFORM 900-AUDITAR
+                           END-REWRITE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       500-AUMENTO.
+           DISPLAY 'ID-EMPL A AUMENTAR'    ACCEPT WS-ID-BUS.
+           MOVE WS-ID-BUS TO ID-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   IF WS-STATUS-EMP EQUAL '23'
+                       DISPLAY 'EMPLEADO NO ENCONTRADO'
+                   ELSE
+                       DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                               'FILE STATUS: ' WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   IF EMPL-INACTIVO
+                       DISPLAY 'EMPLEADO INACTIVO'
+                   ELSE
+                       DISPLAY 'SUELDO ACTUAL: '  S-MEN
+                       DISPLAY 'TABULADOR ACTUAL: ' TAB-S
+                       MOVE S-MEN TO WS-S-MEN-ANT
+                       MOVE TAB-S TO WS-TAB-ANT
+                       MOVE CLV-DEP TO WS-DEP-ANT WS-DEP-NVO
+                       DISPLAY 'CAMBIA DE TABULADOR? S/N' ACCEPT WS-CONF
+                       IF WS-CONF EQUAL 'S'
+                           PERFORM 302-SUELDO
+                       ELSE
+                           DISPLAY 'NUEVO SUELDO MENSUAL' ACCEPT S-MEN
+                       END-IF
+                       REWRITE REG-EMPL
+                           INVALID KEY
+                               DISPLAY 'ERROR AL APLICAR EL AUMENTO'
+                           NOT INVALID KEY
+                               DISPLAY 'SUELDO ANTERIOR: ' WS-S-MEN-ANT
+                               DISPLAY 'SUELDO NUEVO: '    S-MEN
+                               MOVE 'AUMENTO'    TO WS-MOVIMIENTO
+                               MOVE WS-S-MEN-ANT TO WS-SUELDO-ANT
+                               MOVE S-MEN        TO WS-SUELDO-NVO
+                               MOVE TAB-S        TO WS-TAB-NVO
+                               PERFORM 900-AUDITAR
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       600-ELIMINAR.
+           DISPLAY 'ID-EMPL A ELIMINAR (CAPTURA ERRONEA)'
+           ACCEPT WS-ID-BUS.
+           MOVE WS-ID-BUS TO ID-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   IF WS-STATUS-EMP EQUAL '23'
+                       DISPLAY 'EMPLEADO NO ENCONTRADO'
+                   ELSE
+                       DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                               'FILE STATUS: ' WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY REG-EMPL
+                   DISPLAY 'ESTE REGISTRO SE BORRARA POR COMPLETO, NO '
+                   DISPLAY 'ES UNA BAJA. CONFIRMA ELIMINACION S/N'
+                   ACCEPT WS-CONF
+                   IF WS-CONF EQUAL 'S'
+                       MOVE S-MEN   TO WS-SUELDO-ANT
+                       MOVE CLV-DEP TO WS-DEP-ANT
+                       MOVE TAB-S   TO WS-TAB-ANT
+                       DELETE EMPLEADO
+                           INVALID KEY
+                               DISPLAY 'ERROR AL ELIMINAR EMPLEADO, '
+                                       'FILE STATUS: ' WS-STATUS-EMP
+                           NOT INVALID KEY
+                               DISPLAY 'REGISTRO ELIMINADO'
+                               MOVE 'ELIMINA' TO WS-MOVIMIENTO
+                               MOVE 0         TO WS-SUELDO-NVO
+                               MOVE 0         TO WS-DEP-NVO
+                               MOVE SPACE     TO WS-TAB-NVO
+                               PERFORM 900-AUDITAR
+                       END-DELETE
+                   END-IF
+           END-READ.
