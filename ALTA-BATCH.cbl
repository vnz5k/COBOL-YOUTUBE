@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT LOTE
+           ASSIGN TO 'LOTE-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOTE.
+           SELECT EMPLEADO
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-EMPL OF REG-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+           SELECT DEPTO
+           ASSIGN TO 'DEPTO-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CLV
+           FILE STATUS IS WS-STATUS-DEP.
+           SELECT ESCALA
+           ASSIGN TO 'ESCALA-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESC-TAB-S
+           FILE STATUS IS WS-STATUS-ESC.
+           SELECT RECHAZOS
+           ASSIGN TO 'RECHAZOS-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RCH.
+           SELECT OPERADOR
+           ASSIGN TO 'OPERADOR-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OP-ID
+           FILE STATUS IS WS-STATUS-OPE.
+           SELECT AUDITORIA
+           ASSIGN TO 'AUDITORIA-FILE'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOTE.
+           COPY EMPLREG REPLACING REG-EMPL BY REG-TRAN.
+       FD EMPLEADO.
+           COPY EMPLREG.
+       FD DEPTO.
+           COPY DEPTREG.
+       FD ESCALA.
+           COPY ESCREG.
+       FD RECHAZOS.
+           COPY RECHREG.
+       FD OPERADOR.
+           COPY OPERREG.
+       FD AUDITORIA.
+           COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-LOTE             PIC XX.
+           05 WS-STATUS-EMP              PIC XX.
+           05 WS-STATUS-DEP              PIC XX.
+           05 WS-STATUS-ESC              PIC XX.
+           05 WS-STATUS-RCH              PIC XX.
+           05 WS-FLAG                    PIC 9.
+           05 WS-OK                      PIC X.
+           05 WS-MOTIVO                  PIC X(40).
+           05 WS-F-ANIO                  PIC 9(04).
+           05 WS-F-MES                   PIC 9(02).
+           05 WS-F-DIA                   PIC 9(02).
+           05 WS-DIAS-MES                PIC 9(02).
+           05 WS-TOT-LEIDOS              PIC 9(05).
+           05 WS-TOT-CARGADOS            PIC 9(05).
+           05 WS-TOT-RECHAZADOS          PIC 9(05).
+           05 WS-STATUS-OPE              PIC XX.
+           05 WS-LOGIN-OK                PIC X.
+           05 WS-INTENTOS                PIC 9.
+           05 WS-PASS-ENTRADA            PIC X(08).
+           05 WS-OPERADOR-ACTUAL         PIC X(08).
+           05 WS-STATUS-AUD              PIC XX.
+           05 WS-MOVIMIENTO              PIC X(08).
+           05 WS-SUELDO-ANT              PIC 9(05).
+           05 WS-SUELDO-NVO              PIC 9(05).
+           05 WS-DEP-ANT                 PIC 9.
+           05 WS-DEP-NVO                 PIC 9.
+           05 WS-TAB-ANT                 PIC A.
+           05 WS-TAB-NVO                 PIC A.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 050-LOGIN.
+           IF WS-LOGIN-OK EQUAL 'S'
+               PERFORM 100-ABRIR
+               MOVE 0 TO WS-FLAG
+               PERFORM 200-PROCESAR-LOTE UNTIL WS-FLAG EQUAL 1
+               PERFORM 100-CERRAR
+               PERFORM 900-RESUMEN
+           END-IF.
+       STOP RUN.
+
+       050-LOGIN.
+           MOVE 'N' TO WS-LOGIN-OK.
+           OPEN INPUT OPERADOR.
+           IF WS-STATUS-OPE EQUAL '35'
+               DISPLAY 'AVISO: NO EXISTE OPERADOR.TXT, CREALO CON '
+               DISPLAY 'OPERADOR-SEC ANTES DE USAR ALTA-BATCH'
+           ELSE
+               MOVE 0 TO WS-INTENTOS
+               PERFORM UNTIL WS-LOGIN-OK EQUAL 'S'
+                              OR WS-INTENTOS EQUAL 3
+                   DISPLAY 'OPERADOR (ID)'      ACCEPT OP-ID
+                   DISPLAY 'PASSWORD'           ACCEPT WS-PASS-ENTRADA
+                   ADD 1 TO WS-INTENTOS
+                   READ OPERADOR
+                       INVALID KEY
+                           DISPLAY 'OPERADOR NO AUTORIZADO'
+                       NOT INVALID KEY
+                           IF WS-PASS-ENTRADA EQUAL OP-PASSWORD
+                               MOVE 'S' TO WS-LOGIN-OK
+                               MOVE OP-ID TO WS-OPERADOR-ACTUAL
+                               DISPLAY 'BIENVENIDO ' OP-NOMBRE
+                           ELSE
+                               DISPLAY 'PASSWORD INCORRECTO'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-LOGIN-OK NOT EQUAL 'S'
+                   DISPLAY 'ACCESO DENEGADO, DEMASIADOS INTENTOS'
+               END-IF
+           END-IF.
+           CLOSE OPERADOR.
+
+       100-ABRIR.
+           OPEN INPUT LOTE.
+           IF WS-STATUS-LOTE NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE LOTE, '
+                       'FILE STATUS: ' WS-STATUS-LOTE
+               STOP RUN
+           END-IF.
+           OPEN I-O EMPLEADO.
+           IF WS-STATUS-EMP EQUAL '35'
+               OPEN OUTPUT EMPLEADO
+               CLOSE EMPLEADO
+               OPEN I-O EMPLEADO
+           END-IF.
+           IF WS-STATUS-EMP NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS, '
+                       'FILE STATUS: ' WS-STATUS-EMP
+               CLOSE LOTE
+               STOP RUN
+           END-IF.
+           OPEN INPUT DEPTO.
+           IF WS-STATUS-DEP NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DEPARTAMENTOS, '
+                       'FILE STATUS: ' WS-STATUS-DEP
+               DISPLAY 'SI ES 35, CREALO CON DEPTO-SEC ANTES DE '
+               DISPLAY 'CORRER ALTA-BATCH'
+               CLOSE LOTE EMPLEADO
+               STOP RUN
+           END-IF.
+           OPEN INPUT ESCALA.
+           IF WS-STATUS-ESC NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TABULADORES, '
+                       'FILE STATUS: ' WS-STATUS-ESC
+               DISPLAY 'SI ES 35, CREALO CON ESCALA-SEC ANTES DE '
+               DISPLAY 'CORRER ALTA-BATCH'
+               CLOSE LOTE EMPLEADO DEPTO
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECHAZOS.
+           IF WS-STATUS-RCH NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZOS, '
+                       'FILE STATUS: ' WS-STATUS-RCH
+               CLOSE LOTE EMPLEADO DEPTO ESCALA
+               STOP RUN
+           END-IF.
+
+       100-CERRAR.
+           CLOSE LOTE.
+           CLOSE EMPLEADO.
+           CLOSE DEPTO.
+           CLOSE ESCALA.
+           CLOSE RECHAZOS.
+
+       900-AUDITAR.
+           OPEN EXTEND AUDITORIA.
+           IF WS-STATUS-AUD EQUAL '35'
+               OPEN OUTPUT AUDITORIA.
+           MOVE WS-OPERADOR-ACTUAL          TO AUD-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AUD-FECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AUD-HORA.
+           MOVE ID-EMPL OF REG-EMPL         TO AUD-ID-EMPL.
+           MOVE WS-MOVIMIENTO                TO AUD-MOVIMIENTO.
+           MOVE WS-SUELDO-ANT                TO AUD-SUELDO-ANT.
+           MOVE WS-SUELDO-NVO                TO AUD-SUELDO-NVO.
+           MOVE WS-DEP-ANT                    TO AUD-DEP-ANT.
+           MOVE WS-DEP-NVO                    TO AUD-DEP-NVO.
+           MOVE WS-TAB-ANT                    TO AUD-TAB-ANT.
+           MOVE WS-TAB-NVO                    TO AUD-TAB-NVO.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIA.
+
+       200-PROCESAR-LOTE.
+           READ LOTE
+               AT END
+                   MOVE 1 TO WS-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-LEIDOS
+                   PERFORM 210-VALIDAR
+           END-READ.
+
+       210-VALIDAR.
+           MOVE 'S' TO WS-OK.
+           MOVE SPACES TO WS-MOTIVO.
+           MOVE ID-EMPL OF REG-TRAN TO ID-EMPL OF REG-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   IF WS-STATUS-EMP NOT EQUAL '23'
+                       DISPLAY 'ERROR DE LECTURA EN EMPLEADOS, '
+                               'FILE STATUS: ' WS-STATUS-EMP
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-OK
+                   MOVE 'ID-EMPL YA EXISTE' TO WS-MOTIVO
+           END-READ.
+
+           IF WS-OK EQUAL 'S'
+               MOVE CLV-DEP OF REG-TRAN TO DEPTO-CLV
+               READ DEPTO
+                   INVALID KEY
+                       MOVE 'N' TO WS-OK
+                       MOVE 'DEPARTAMENTO INVALIDO' TO WS-MOTIVO
+               END-READ
+           END-IF.
+
+           IF WS-OK EQUAL 'S'
+               MOVE TAB-S OF REG-TRAN TO ESC-TAB-S
+               READ ESCALA
+                   INVALID KEY
+                       MOVE 'N' TO WS-OK
+                       MOVE 'TABULADOR INVALIDO' TO WS-MOTIVO
+               END-READ
+           END-IF.
+
+           IF WS-OK EQUAL 'S'
+               PERFORM 220-VALIDAR-FECHA
+           END-IF.
+
+           IF WS-OK EQUAL 'S'
+               MOVE CORRESPONDING REG-TRAN TO REG-EMPL
+               MOVE DEPTO-NOM              TO NOM-DEP OF REG-EMPL
+               MOVE ESC-S-MEN              TO S-MEN OF REG-EMPL
+               MOVE 'A'                    TO ESTADO OF REG-EMPL
+               WRITE REG-EMPL
+                   INVALID KEY
+                       MOVE 'N' TO WS-OK
+                       MOVE 'ERROR AL ESCRIBIR EL REGISTRO' TO WS-MOTIVO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOT-CARGADOS
+                       MOVE 'ALTA'    TO WS-MOVIMIENTO
+                       MOVE 0         TO WS-SUELDO-ANT
+                       MOVE S-MEN OF REG-EMPL   TO WS-SUELDO-NVO
+                       MOVE 0         TO WS-DEP-ANT
+                       MOVE CLV-DEP OF REG-EMPL TO WS-DEP-NVO
+                       MOVE SPACE     TO WS-TAB-ANT
+                       MOVE TAB-S OF REG-EMPL   TO WS-TAB-NVO
+                       PERFORM 900-AUDITAR
+               END-WRITE
+           END-IF.
+
+           IF WS-OK NOT EQUAL 'S'
+               PERFORM 230-RECHAZAR
+           END-IF.
+
+       220-VALIDAR-FECHA.
+           MOVE F-ING OF REG-TRAN(1:4) TO WS-F-ANIO.
+           MOVE F-ING OF REG-TRAN(5:2) TO WS-F-MES.
+           MOVE F-ING OF REG-TRAN(7:2) TO WS-F-DIA.
+           EVALUATE TRUE
+               WHEN F-ING OF REG-TRAN NOT GREATER 20190101
+                   MOVE 'N' TO WS-OK
+                   MOVE 'FECHA DE INGRESO INVALIDA' TO WS-MOTIVO
+               WHEN WS-F-MES LESS 1 OR WS-F-MES GREATER 12
+                   MOVE 'N' TO WS-OK
+                   MOVE 'MES DE INGRESO INVALIDO' TO WS-MOTIVO
+               WHEN OTHER
+                   PERFORM 221-DIAS-MES
+                   IF WS-F-DIA LESS 1
+                      OR WS-F-DIA GREATER WS-DIAS-MES
+                       MOVE 'N' TO WS-OK
+                       MOVE 'DIA DE INGRESO INVALIDO' TO WS-MOTIVO
+                   END-IF
+           END-EVALUATE.
+
+       221-DIAS-MES.
+           EVALUATE WS-F-MES
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10
+               WHEN 12
+                   MOVE 31 TO WS-DIAS-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 02
+                   IF (FUNCTION MOD(WS-F-ANIO, 4) EQUAL 0 AND
+                       FUNCTION MOD(WS-F-ANIO, 100) NOT EQUAL 0)
+                       OR FUNCTION MOD(WS-F-ANIO, 400) EQUAL 0
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+           END-EVALUATE.
+
+       230-RECHAZAR.
+           ADD 1 TO WS-TOT-RECHAZADOS.
+           MOVE ID-EMPL OF REG-TRAN  TO RCH-ID-EMPL.
+           MOVE NOM-EMPL OF REG-TRAN TO RCH-NOM-EMPL.
+           MOVE WS-MOTIVO             TO RCH-MOTIVO.
+           WRITE REG-RECHAZO.
+           IF WS-STATUS-RCH NOT EQUAL '00'
+               DISPLAY 'ERROR AL ESCRIBIR EN RECHAZOS, '
+                       'FILE STATUS: ' WS-STATUS-RCH
+               STOP RUN
+           END-IF.
+
+       900-RESUMEN.
+           DISPLAY '======================================='.
+           DISPLAY 'RESUMEN DE CARGA POR LOTE - ALTA-BATCH'.
+           DISPLAY 'REGISTROS LEIDOS:     ' WS-TOT-LEIDOS.
+           DISPLAY 'REGISTROS CARGADOS:   ' WS-TOT-CARGADOS.
+           DISPLAY 'REGISTROS RECHAZADOS: ' WS-TOT-RECHAZADOS.
+           DISPLAY '======================================='.
