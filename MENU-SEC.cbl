@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-SEC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-OPCION                     PIC 9.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-MENU UNTIL WS-OPCION EQUAL 9.
+       STOP RUN.
+
+       100-MENU.
+           DISPLAY '======================================='.
+           DISPLAY 'MENU DE OPERACIONES - EMPLEADOS (BSEC)'.
+           DISPLAY '1. MANTENIMIENTO DE EMPLEADOS (ALTA/BAJA/'
+                   'MODIFICAR/AUMENTO)'.
+           DISPLAY '2. CONSULTA POR ID'.
+           DISPLAY '3. CONSULTA TODOS'.
+           DISPLAY '4. CONSULTA POR ID (VARIOS, CON BUCLE)'.
+           DISPLAY '9. SALIR'.
+           DISPLAY 'OPCION'                   ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   CALL 'ALL-SEC'
+               WHEN 2
+                   CALL 'ID-SEC'
+               WHEN 3
+                   CALL 'GEN-SEC'
+               WHEN 4
+                   CALL 'BUS-SEC'
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
