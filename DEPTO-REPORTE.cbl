@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTO-REPORTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT DEPTO
+           ASSIGN TO 'DEPTO-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DEPTO-CLV
+           FILE STATUS IS WS-STATUS-DEP.
+           SELECT EMPLEADO
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPTO.
+           COPY DEPTREG.
+       FD EMPLEADO.
+           COPY EMPLREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-DEP              PIC XX.
+           05 WS-STATUS-EMP              PIC XX.
+           05 WS-FLAG-DEP                PIC 9.
+           05 WS-FLAG-EMP                PIC 9.
+           05 WS-HEADCOUNT               PIC 9(04).
+           05 WS-NOMINA                  PIC 9(07)V99.
+           05 WS-DIFERENCIA              PIC S9(07)V99.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-ABRIR.
+           IF WS-STATUS-DEP NOT EQUAL '35'
+               PERFORM 200-ENCABEZADO
+               PERFORM 300-PROCESAR-DEPTO UNTIL WS-FLAG-DEP EQUAL 1
+           END-IF.
+           PERFORM 100-CERRAR.
+       STOP RUN.
+
+       100-ABRIR.
+           OPEN INPUT DEPTO.
+           MOVE 0 TO WS-FLAG-DEP.
+           IF WS-STATUS-DEP EQUAL '35'
+               DISPLAY 'AVISO: NO EXISTE DEPTO.TXT'
+               MOVE 1 TO WS-FLAG-DEP
+           ELSE
+               IF WS-STATUS-DEP NOT EQUAL '00'
+                   DISPLAY 'ERROR AL ABRIR DEPTO, FILE STATUS: '
+                           WS-STATUS-DEP
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       100-CERRAR.
+           CLOSE DEPTO.
+
+       200-ENCABEZADO.
+           DISPLAY '======================================='.
+           DISPLAY 'REPORTE DE PRESUPUESTO Y PLANTILLA'.
+           DISPLAY '======================================='.
+           DISPLAY 'DEP  NOMBRE                PLANT NOMINA'
+                   '    PRESUPUESTO'.
+
+       300-PROCESAR-DEPTO.
+           READ DEPTO NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-FLAG-DEP
+               NOT AT END
+                   PERFORM 310-SUMAR-DEPTO
+                   PERFORM 320-IMPRIMIR
+           END-READ.
+
+       310-SUMAR-DEPTO.
+           MOVE 0 TO WS-HEADCOUNT WS-NOMINA WS-FLAG-EMP.
+           OPEN INPUT EMPLEADO.
+           IF WS-STATUS-EMP EQUAL '35'
+               DISPLAY 'ERROR: NO SE ENCONTRO EL ARCHIVO DE EMPLEADOS'
+               DISPLAY 'VERIFIQUE LA RUTA O LA VARIABLE BSEC-FILE'
+               STOP RUN
+           ELSE
+               IF WS-STATUS-EMP NOT EQUAL '00'
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS, '
+                           'FILE STATUS: ' WS-STATUS-EMP
+                   STOP RUN
+               END-IF
+           END-IF.
+           PERFORM UNTIL WS-FLAG-EMP EQUAL 1
+               READ EMPLEADO NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-FLAG-EMP
+                   NOT AT END
+                       IF CLV-DEP EQUAL DEPTO-CLV AND EMPL-ACTIVO
+                           ADD 1 TO WS-HEADCOUNT
+                           ADD S-MEN TO WS-NOMINA
+                       END-IF
+           END-PERFORM.
+           CLOSE EMPLEADO.
+
+       320-IMPRIMIR.
+           COMPUTE WS-DIFERENCIA = DEPTO-PPTO - WS-NOMINA.
+           DISPLAY DEPTO-CLV ' ' DEPTO-NOM ' ' WS-HEADCOUNT ' '
+                   WS-NOMINA ' ' DEPTO-PPTO.
+           IF WS-NOMINA GREATER DEPTO-PPTO
+               COMPUTE WS-DIFERENCIA = WS-NOMINA - DEPTO-PPTO
+               DISPLAY '  *** SOBRE PRESUPUESTO POR '
+                       WS-DIFERENCIA
+           ELSE
+               DISPLAY '  DISPONIBLE DE PRESUPUESTO: ' WS-DIFERENCIA
+           END-IF.
+           IF WS-HEADCOUNT GREATER DEPTO-TOPE-EMPL
+               DISPLAY '  *** PLANTILLA EXCEDE EL TOPE DE '
+                       DEPTO-TOPE-EMPL
+           END-IF.
