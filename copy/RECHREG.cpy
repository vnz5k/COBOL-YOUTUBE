@@ -0,0 +1,7 @@
+      *****************************************************
+      *  REPORTE DE RECHAZOS DE ALTA-BATCH - RECHAZOS      *
+      *****************************************************
+           01 REG-RECHAZO.
+               05 RCH-ID-EMPL               PIC 9(05).
+               05 RCH-NOM-EMPL              PIC X(30).
+               05 RCH-MOTIVO                PIC X(40).
