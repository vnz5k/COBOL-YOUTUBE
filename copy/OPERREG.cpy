@@ -0,0 +1,7 @@
+      *****************************************************
+      *  LISTA DE OPERADORES AUTORIZADOS - OPERADOR        *
+      *****************************************************
+           01 REG-OPERADOR.
+               05 OP-ID                     PIC X(08).
+               05 OP-PASSWORD               PIC X(08).
+               05 OP-NOMBRE                 PIC X(20).
