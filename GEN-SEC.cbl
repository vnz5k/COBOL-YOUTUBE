@@ -1,73 +1,238 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GEN-SEC.
+       PROGRAM-ID. GEN-SEC IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT EMPLEADO
-           ASSIGN TO 'C:\Users\pc\Desktop\B\COBOL-FREE\BSEC.TXT'.
+           ASSIGN TO 'BSEC-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-EMPL
+           FILE STATUS IS WS-STATUS-EMP.
+           SELECT WORK-EMPL
+           ASSIGN TO 'GENSEC.SRT'.
+           SELECT SALIDA-ORD
+           ASSIGN TO 'GENSEC.ORD'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ORD.
+           SELECT CSV-SALIDA
+           ASSIGN TO 'ROSTER-FILE'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CSV.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
-           01 REG-EMPL.
-               05 ID-EMPL                   PIC 9(03).
-               05 NOM-EMPL                  PIC X(30).
-               05 CLV-DEP                   PIC 9.
-               05 NOM-DEP                   PIC X(20).
-               05 TAB-S                     PIC A.
-               05 S-MEN                     PIC 9(05).
-               05 F-ING                     PIC 9(08).
+           COPY EMPLREG.
+       SD WORK-EMPL.
+           COPY EMPLREG REPLACING REG-EMPL BY WORK-REG-EMPL.
+       FD SALIDA-ORD.
+           COPY EMPLREG REPLACING REG-EMPL BY REG-ORD.
+       FD CSV-SALIDA.
+       01 REG-CSV.
+           05 CSV-LINEA                     PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 WS-RES                            PIC X.
+       01 WS-AREAS.
+           05 WS-STATUS-EMP                 PIC XX.
+           05 WS-STATUS-ORD                 PIC XX.
+           05 WS-ID-EMPL                    PIC 9(05).
+           05 WS-FLAG                       PIC 9.
+           05 WS-DEP-ANT                    PIC X(20).
+           05 WS-SUBTOTAL                   PIC 9(07)V99.
+           05 WS-TOTAL                      PIC 9(07)V99.
+           05 WS-MODO                       PIC 9.
+           05 WS-INC-INACTIVOS              PIC X.
+           05 WS-FLT-DEP                    PIC 9.
+           05 WS-FLT-SMEN-MIN               PIC 9(05).
+           05 WS-FLT-SMEN-MAX               PIC 9(05).
+           05 WS-INCLUIR                    PIC X.
+           05 WS-STATUS-CSV                 PIC XX.
+           05 WS-CONTADOR                   PIC 9(05).
+
        PROCEDURE DIVISION.
        010-INITIAL.
-           PERFORM 100-ABRIR.
-           PERFORM 100-PROCESO THRU 101-FING
-           UNTIL WS-RES EQUAL 'N'.
-           PERFORM 100-CERRAR.
-       STOP RUN.
+           PERFORM 050-MENU.
+           IF WS-MODO NOT EQUAL 9
+               PERFORM 090-VERIFICAR-EMP
+               PERFORM 020-ORDENAR
+               PERFORM 100-ABRIR
+               IF WS-MODO EQUAL 3
+                   PERFORM 106-EXPORTAR-CSV
+               ELSE
+                   PERFORM 101-REPORTE
+               END-IF
+               PERFORM 100-CERRAR
+           END-IF.
+       GOBACK.
+
+       090-VERIFICAR-EMP.
+           OPEN INPUT EMPLEADO.
+           IF WS-STATUS-EMP EQUAL '35'
+               DISPLAY 'ERROR: NO SE ENCONTRO EL ARCHIVO DE EMPLEADOS'
+               DISPLAY 'VERIFIQUE LA RUTA O LA VARIABLE BSEC-FILE'
+               STOP RUN
+           ELSE
+               IF WS-STATUS-EMP NOT EQUAL '00'
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS, '
+                           'FILE STATUS: ' WS-STATUS-EMP
+                   STOP RUN
+               END-IF
+           END-IF.
+           CLOSE EMPLEADO.
+
+       050-MENU.
+           DISPLAY '======================================='.
+           DISPLAY 'LISTADO DE EMPLEADOS - BSEC'.
+           DISPLAY '1. REPORTE POR DEPARTAMENTO (CON SUBTOT)'.
+           DISPLAY '2. LISTADO ALFABETICO POR NOMBRE'.
+           DISPLAY '3. EXPORTAR A CSV (ROSTER.CSV)'.
+           DISPLAY '9. SALIR'.
+           DISPLAY 'OPCION'                  ACCEPT WS-MODO.
+           IF WS-MODO NOT EQUAL 9
+               DISPLAY 'INCLUIR EMPLEADOS INACTIVOS? S/N'
+               ACCEPT WS-INC-INACTIVOS
+               DISPLAY 'FILTRAR POR CLV-DEP (0 = TODOS)'
+               ACCEPT WS-FLT-DEP
+               DISPLAY 'SUELDO MINIMO (0 = SIN MINIMO)'
+               ACCEPT WS-FLT-SMEN-MIN
+               DISPLAY 'SUELDO MAXIMO (99999 = SIN MAXIMO)'
+               ACCEPT WS-FLT-SMEN-MAX
+           END-IF.
+
+       020-ORDENAR.
+           EVALUATE WS-MODO
+               WHEN 2
+                   SORT WORK-EMPL
+                       ON ASCENDING KEY NOM-EMPL OF WORK-REG-EMPL
+                       USING EMPLEADO
+                       GIVING SALIDA-ORD
+               WHEN OTHER
+                   SORT WORK-EMPL
+                       ON ASCENDING KEY NOM-DEP OF WORK-REG-EMPL
+                       ON ASCENDING KEY NOM-EMPL OF WORK-REG-EMPL
+                       USING EMPLEADO
+                       GIVING SALIDA-ORD
+           END-EVALUATE.
 
        100-ABRIR.
-           OPEN OUTPUT EMPLEADO.
+           OPEN INPUT SALIDA-ORD.
+           IF WS-STATUS-ORD NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO ORDENADO, '
+                       'FILE STATUS: ' WS-STATUS-ORD
+               STOP RUN
+           END-IF.
+
        100-CERRAR.
-           CLOSE EMPLEADO.
-       100-PROCESO.
-           DISPLAY 'ID-EMPL'               ACCEPT ID-EMPL.
-           DISPLAY 'NOM-EMPL'              ACCEPT NOM-EMPL.
+           CLOSE SALIDA-ORD.
+
+       101-REPORTE.
+           MOVE 0 TO WS-FLAG WS-SUBTOTAL WS-TOTAL WS-CONTADOR.
+           MOVE SPACES TO WS-DEP-ANT.
+           PERFORM 102-ENCABEZADO.
+           PERFORM 103-DETALLE UNTIL WS-FLAG EQUAL 1.
+           PERFORM 105-CIERRE.
+
+       102-ENCABEZADO.
+           DISPLAY '======================================='.
+           DISPLAY '        REPORTE DE NOMINA - BSEC'.
+           DISPLAY '======================================='.
+           DISPLAY 'ID     NOMBRE                    DEPTO'
+                   '           TAB SUELDO   FECHA-ING  ESTADO'.
+
+       103-DETALLE.
+           READ SALIDA-ORD
+               AT END
+                   IF WS-MODO EQUAL 1
+                      AND WS-DEP-ANT NOT EQUAL SPACES
+                       PERFORM 104-SUBTOTAL
+                   END-IF
+                   MOVE 1 TO WS-FLAG
+               NOT AT END
+                   PERFORM 107-FILTRAR
+                   IF WS-INCLUIR EQUAL 'S'
+                       IF WS-MODO EQUAL 1
+                          AND WS-DEP-ANT NOT EQUAL SPACES
+                          AND WS-DEP-ANT NOT EQUAL NOM-DEP OF REG-ORD
+                           PERFORM 104-SUBTOTAL
+                       END-IF
+                       MOVE NOM-DEP OF REG-ORD TO WS-DEP-ANT
+                       DISPLAY ID-EMPL OF REG-ORD  ' '
+                               NOM-EMPL OF REG-ORD ' '
+                               NOM-DEP OF REG-ORD  ' '
+                               TAB-S OF REG-ORD    '   '
+                               S-MEN OF REG-ORD    ' '
+                               F-ING OF REG-ORD    ' '
+                               ESTADO OF REG-ORD
+                       ADD S-MEN OF REG-ORD TO WS-SUBTOTAL
+                       ADD S-MEN OF REG-ORD TO WS-TOTAL
+                       ADD 1 TO WS-CONTADOR
+                   END-IF
+           END-READ.
 
-           101-DEP.
-           DISPLAY '1| LIMPIEZA  - 2| COBRANZA - 3| SISTEMAS'
-           DISPLAY 'CLV-DEP'               ACCEPT CLV-DEP.
-               EVALUATE TRUE
-           WHEN CLV-DEP = 1 MOVE 'LIMPIEZA' TO NOM-DEP
-           WHEN CLV-DEP = 2 MOVE 'COBRANZA' TO NOM-DEP
-           WHEN CLV-DEP = 3 MOVE 'SISTEMAS' TO NOM-DEP
-           WHEN OTHER DISPLAY 'DEPARTAMENTO INVALIDO'
-           PERFORM 101-DEP.
+       107-FILTRAR.
+           MOVE 'S' TO WS-INCLUIR.
+           IF WS-INC-INACTIVOS NOT EQUAL 'S'
+              AND ESTADO OF REG-ORD EQUAL 'I'
+               MOVE 'N' TO WS-INCLUIR
+           END-IF.
+           IF WS-FLT-DEP NOT EQUAL 0
+              AND WS-FLT-DEP NOT EQUAL CLV-DEP OF REG-ORD
+               MOVE 'N' TO WS-INCLUIR
+           END-IF.
+           IF S-MEN OF REG-ORD LESS WS-FLT-SMEN-MIN
+              OR S-MEN OF REG-ORD GREATER WS-FLT-SMEN-MAX
+               MOVE 'N' TO WS-INCLUIR
+           END-IF.
 
-           101-SUELDO.
-           DISPLAY '1| 10K  - 2| 20K - 3| 30K'
-           DISPLAY 'TAB-S'                 ACCEPT TAB-S.
-               EVALUATE TRUE
-           WHEN TAB-S = 1 MOVE 'A' TO TAB-S
-           MOVE 10000 TO S-MEN
-           WHEN TAB-S = 2 MOVE 'B' TO TAB-S
-           MOVE 20000 TO S-MEN
-           WHEN TAB-S = 3 MOVE 'C' TO TAB-S
-           MOVE 30000 TO S-MEN
-           WHEN OTHER DISPLAY 'INGRESA OPCION VALIDA.'
-               PERFORM 101-SUELDO.
+       106-EXPORTAR-CSV.
+           OPEN OUTPUT CSV-SALIDA.
+           IF WS-STATUS-CSV NOT EQUAL '00'
+               DISPLAY 'ERROR AL ABRIR ROSTER.CSV, '
+                       'FILE STATUS: ' WS-STATUS-CSV
+               STOP RUN
+           END-IF.
+           MOVE 'ID-EMPL,NOM-EMPL,NOM-DEP,S-MEN,F-ING' TO CSV-LINEA.
+           WRITE REG-CSV.
+           IF WS-STATUS-CSV NOT EQUAL '00'
+               DISPLAY 'ERROR AL ESCRIBIR ROSTER.CSV, '
+                       'FILE STATUS: ' WS-STATUS-CSV
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-FLAG WS-CONTADOR.
+           PERFORM UNTIL WS-FLAG EQUAL 1
+               READ SALIDA-ORD
+                   AT END
+                       MOVE 1 TO WS-FLAG
+                   NOT AT END
+                       PERFORM 107-FILTRAR
+                       IF WS-INCLUIR EQUAL 'S'
+                           STRING ID-EMPL OF REG-ORD  ','
+                                  FUNCTION TRIM(NOM-EMPL OF REG-ORD) ','
+                                  FUNCTION TRIM(NOM-DEP OF REG-ORD)  ','
+                                  S-MEN OF REG-ORD    ','
+                                  F-ING OF REG-ORD
+                               DELIMITED BY SIZE INTO CSV-LINEA
+                           WRITE REG-CSV
+                           IF WS-STATUS-CSV NOT EQUAL '00'
+                               DISPLAY 'ERROR AL ESCRIBIR ROSTER.CSV, '
+                                       'FILE STATUS: ' WS-STATUS-CSV
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-CONTADOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CSV-SALIDA.
+           DISPLAY 'ROSTER EXPORTADO A ROSTER.CSV'.
+           DISPLAY 'TOTAL REGISTROS EXPORTADOS: ' WS-CONTADOR.
 
-           101-FING.
-               DISPLAY 'FECHA MAYOR A 2019'
-               DISPLAY 'F-ING' ACCEPT F-ING.
-               IF F-ING LESS 20190101
-                   DISPLAY 'FECHA INVALIDA'
-                   PERFORM 101-FING.
-                   IF F-ING GREATER  20190101
-                       DISPLAY 'FECHA INGRESADA ES CORRECTA'.
+       104-SUBTOTAL.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'SUBTOTAL ' WS-DEP-ANT ': ' WS-SUBTOTAL.
+           MOVE 0 TO WS-SUBTOTAL.
 
-               WRITE REG-EMPL.
-               DISPLAY 'AGREGAR OTRO REGISTRO? S/N'
-               ACCEPT WS-RES.
+       105-CIERRE.
+           DISPLAY '======================================='.
+           DISPLAY 'TOTAL EMPLEADOS: ' WS-CONTADOR.
+           DISPLAY 'TOTAL GENERAL DE NOMINA: ' WS-TOTAL.
