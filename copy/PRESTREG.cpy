@@ -0,0 +1,13 @@
+      *****************************************************
+      *  BITACORA DE SIMULACIONES DE PRESTAMO - PRESTAMO   *
+      *****************************************************
+           01 REG-PRESTAMO.
+               05 PR-ID-EMPL                PIC 9(05).
+               05 PR-FECHA                  PIC 9(08).
+               05 PR-MON-MEN                PIC 9(05).
+               05 PR-TAS-ANU                PIC 9V99.
+               05 PR-BONIF                  PIC 99.
+               05 PR-PLAZO-MESES            PIC 9(03).
+               05 PR-INT-MEN                PIC S9(04)V99.
+               05 PR-MON-NETO               PIC 9(07)V99.
+               05 PR-PAGO-FIJO              PIC 9(07)V99.
