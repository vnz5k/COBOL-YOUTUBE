@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESCALA-SEC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ESCALA
+           ASSIGN TO 'ESCALA-FILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESC-TAB-S
+           FILE STATUS IS WS-STATUS-ESC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESCALA.
+           COPY ESCREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AREAS.
+           05 WS-STATUS-ESC              PIC XX.
+           05 WS-OPCION                  PIC 9.
+           05 WS-RES                     PIC X.
+
+       PROCEDURE DIVISION.
+       010-INITIAL.
+           PERFORM 100-ABRIR.
+           PERFORM 100-MENU UNTIL WS-OPCION EQUAL 9.
+           PERFORM 100-CERRAR.
+       STOP RUN.
+
+       100-ABRIR.
+           OPEN I-O ESCALA.
+           IF WS-STATUS-ESC EQUAL '35'
+               OPEN OUTPUT ESCALA
+               CLOSE ESCALA
+               OPEN I-O ESCALA.
+
+       100-CERRAR.
+           CLOSE ESCALA.
+
+       100-MENU.
+           DISPLAY '1. ALTA DE TABULADOR'.
+           DISPLAY '2. MODIFICAR MONTO DE TABULADOR'.
+           DISPLAY '9. SALIR'.
+           DISPLAY 'OPCION'                ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1 PERFORM 200-ALTA
+               WHEN 2 PERFORM 300-MODIFICAR
+               WHEN 9 CONTINUE
+               WHEN OTHER DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       200-ALTA.
+           DISPLAY 'ESC-TAB-S (LETRA)'      ACCEPT ESC-TAB-S.
+           DISPLAY 'ESC-S-MEN (MONTO)'      ACCEPT ESC-S-MEN.
+           WRITE REG-ESCALA
+               INVALID KEY
+                   DISPLAY 'ESC-TAB-S YA EXISTE, NO SE AGREGO'
+           END-WRITE.
+
+       300-MODIFICAR.
+           DISPLAY 'ESC-TAB-S A MODIFICAR'  ACCEPT ESC-TAB-S.
+           READ ESCALA
+               INVALID KEY
+                   DISPLAY 'TABULADOR NO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'MONTO ACTUAL: '  ESC-S-MEN
+                   DISPLAY 'MONTO NUEVO'     ACCEPT ESC-S-MEN
+                   REWRITE REG-ESCALA
+                       INVALID KEY
+                           DISPLAY 'ERROR AL MODIFICAR TABULADOR'
+                       NOT INVALID KEY
+                           DISPLAY 'TABULADOR MODIFICADO'
+                   END-REWRITE
+           END-READ.
